@@ -0,0 +1,65 @@
+//DAY8JOB  JOB  (ACCTNO),'LICENSE SCORING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE DAY8 LICENSE-TREE METADATA SCORING PROGRAM AGAINST   *
+//* A LICENSE-TREE DATASET INSTEAD OF REQUIRING AN OPERATOR TO    *
+//* KEY THE TREE IN AT THE CONSOLE.                               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DAY8
+//STEPLIB  DD   DSN=PROD.LICENSE.LOADLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.LICENSE.TREES(0),DISP=SHR
+//SYSREPT  DD   DSN=PROD.LICENSE.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* SYSOPT IS OPTIONAL.  WHEN PRESENT, POSITIONS 1-4 RAISE THE    *
+//* PER-NODE CHILD FAN-OUT LIMIT ABOVE THE 100-CHILD DEFAULT (UP  *
+//* TO THE COMPILED CEILING OF 9999).  POSITION 5 TURNS ON THE    *
+//* CALCULATE TRACE (SYSTRAC) WHEN SET TO Y.  OMIT THE DD TO RUN  *
+//* WITH THE DEFAULT LIMIT AND TRACE OFF.                         *
+//*--------------------------------------------------------------*
+//SYSOPT   DD   *
+0500N
+/*
+//*--------------------------------------------------------------*
+//* SYSTRAC IS WRITTEN ONLY WHEN SYSOPT POSITION 5 IS Y.  ONE     *
+//* LINE PER RECURSIVE CALCULATE CALL, SHOWING EACH NODE'S CHILD  *
+//* COUNT, METADATA COUNT, AND COMPUTED VALUES.                   *
+//*--------------------------------------------------------------*
+//SYSTRAC  DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* SYSCTOT IS OPTIONAL.  WHEN PRESENT IT SUPPLIES ONE EXPECTED   *
+//* METADATA CONTROL TOTAL PER TREE, IN THE SAME ORDER AS SYSIN,  *
+//* SO THE REPORT CAN FLAG A MISMATCH AGAINST THE VENDOR'S OWN    *
+//* MANIFEST INSTEAD OF LEAVING THE COMPARE TO THE READER.        *
+//*--------------------------------------------------------------*
+//SYSCTOT  DD   DSN=PROD.LICENSE.CTOTALS,DISP=SHR
+//*--------------------------------------------------------------*
+//* SYSCKPT RECORDS THE LAST TREE NUMBER FULLY SCORED, ONE LINE   *
+//* PER TREE, SO A RERUN OF THIS JOB AFTER A FAILURE PICKS UP AT  *
+//* THE NEXT TREE INSTEAD OF RESCORING THE WHOLE FILE.  DISP=MOD  *
+//* LEAVES PRIOR PROGRESS IN PLACE ACROSS RUNS.                   *
+//*--------------------------------------------------------------*
+//SYSCKPT  DD   DSN=PROD.LICENSE.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* SYSRSLT IS A STRUCTURED RESULT RECORD PER TREE (TREE NUMBER,  *
+//* PART1, PART2, VALID/REJECTED FLAG, REJECT REASON) FOR THE     *
+//* LICENSE-REPORTING PIPELINE TO READ DIRECTLY, SO NO DOWNSTREAM *
+//* JOB HAS TO SCRAPE THE PRINTED REPORT OR THE STEP CONDITION    *
+//* CODE TO GET AT THE SCORING RESULTS.                           *
+//*--------------------------------------------------------------*
+//SYSRSLT  DD   DSN=PROD.LICENSE.RESULTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* SYSAUD ACCUMULATES ONE AUDIT ROW PER TREE SCORED, ACROSS ALL  *
+//* RUNS OF THIS JOB (DISP=MOD), SO PAST RESULTS CAN BE LOOKED    *
+//* UP WITHOUT DIGGING THROUGH OLD CONSOLE OUTPUT.                *
+//*--------------------------------------------------------------*
+//SYSAUD   DD   DSN=PROD.LICENSE.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
