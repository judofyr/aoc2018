@@ -5,88 +5,677 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+           SELECT SYSIN ASSIGN TO "SYSIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSIN-STATUS.
+
+           SELECT SYSREPT ASSIGN TO "SYSREPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSREPT-STATUS.
+
+           SELECT OPTIONAL SYSOPT ASSIGN TO "SYSOPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSOPT-STATUS.
+
+           SELECT SYSAUD ASSIGN TO "SYSAUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSAUD-STATUS.
+
+           SELECT OPTIONAL SYSCTOT ASSIGN TO "SYSCTOT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSCTOT-STATUS.
+
+           SELECT OPTIONAL SYSCKPT ASSIGN TO "SYSCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSCKPT-STATUS.
+
+           SELECT SYSRSLT ASSIGN TO "SYSRSLT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSRSLT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD SYSIN
            RECORD IS VARYING IN SIZE
-           FROM 0 TO 30000 DEPENDING
+           FROM 0 TO 200000 DEPENDING
            ON INPUT-LEN.
-       01  INPUT-RECORD PIC X(30000).
+       01  INPUT-RECORD PIC X(200000).
+
+       FD SYSREPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE PIC X(132).
+
+       FD SYSOPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OPT-RECORD.
+           05 OPT-MAX-CHILDREN PIC 9(4).
+           05 OPT-TRACE-MODE PIC X(01).
+           05 FILLER PIC X(75).
+
+       FD SYSAUD
+           RECORD CONTAINS 108 CHARACTERS.
+       01  AUDIT-RECORD PIC X(108).
+
+       FD SYSCTOT
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CTOT-RECORD.
+           05 CTOT-CONTROL-TOTAL PIC 9(9).
+           05 FILLER PIC X(01).
+
+       FD SYSCKPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CKPT-RECORD PIC X(80).
+
+       FD SYSRSLT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RSLT-RECORD PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 INPUT-DATA EXTERNAL PIC X(30000).
-       01 INPUT-LEN EXTERNAL PIC 9999.
+       01 SYSIN-STATUS PIC X(02).
+       01 SYSREPT-STATUS PIC X(02).
+       01 SYSOPT-STATUS PIC X(02).
+       01 SYSAUD-STATUS PIC X(02).
+       01 SYSCTOT-STATUS PIC X(02).
+       01 SYSCKPT-STATUS PIC X(02).
+       01 SYSRSLT-STATUS PIC X(02).
+       01 INPUT-DATA EXTERNAL PIC X(200000).
+       01 INPUT-LEN EXTERNAL PIC 9(6).
        01 INPUT-PTR EXTERNAL PIC 9(6).
+       01 MAX-CHILDREN-LIMIT EXTERNAL PIC 9(4).
+       01 TRACE-MODE-FLAG EXTERNAL PIC X(01).
+         88 TRACE-MODE-ON VALUE "Y".
+       01 SYSTRAC-OPEN-FLAG EXTERNAL PIC X(01).
+         88 SYSTRAC-ALREADY-OPEN VALUE "Y".
+       01 ROOT-LEVEL PIC 9(4) VALUE 0.
        01 RESULT.
-         05 PART1 PIC 9(6).
-         05 PART2 PIC 9(6).
+         05 PART1 PIC 9(9).
+         05 PART2 PIC 9(9).
+         05 RESULT-VALID PIC X(01).
+           88 RESULT-OK VALUE "Y".
+           88 RESULT-ERROR VALUE "N".
+         05 RESULT-REASON PIC X(50).
+
+       01 SOURCE-FILE-NAME PIC X(20) VALUE "SYSIN".
+
+       01 SYSIN-EOF-FLAG PIC X(01) VALUE "N".
+         88 SYSIN-EOF VALUE "Y".
+
+       01 TREE-SEQ PIC 9(7) VALUE 0.
+
+       01 RESTART-TREE-SEQ PIC 9(7) VALUE 0.
+       01 SYSCKPT-PRESENT-FLAG PIC X(01) VALUE "N".
+         88 SYSCKPT-PRESENT VALUE "Y".
+       01 SYSCKPT-EOF-FLAG PIC X(01) VALUE "N".
+         88 SYSCKPT-EOF VALUE "Y".
+       01 SKIP-COUNT PIC 9(7) VALUE 0.
+       01 CKPT-DETAIL-LINE.
+         05 CKPT-TREE-SEQ PIC 9(7).
+         05 FILLER PIC X(73) VALUE SPACES.
+
+       01 SYSCTOT-PRESENT-FLAG PIC X(01) VALUE "N".
+         88 SYSCTOT-PRESENT VALUE "Y".
+       01 SYSCTOT-EOF-FLAG PIC X(01) VALUE "N".
+         88 SYSCTOT-EOF VALUE "Y".
+       01 CONTROL-TOTAL PIC 9(9).
+       01 CONTROL-CHECK-FLAG PIC X(01) VALUE " ".
+         88 CONTROL-NOT-CHECKED VALUE " ".
+         88 CONTROL-MATCHED VALUE "Y".
+         88 CONTROL-MISMATCHED VALUE "N".
+
+       01 RUN-DATE-FIELDS.
+         05 RUN-DATE-CCYY PIC 9(4).
+         05 RUN-DATE-MM PIC 9(2).
+         05 RUN-DATE-DD PIC 9(2).
+       01 RUN-DATE-DISPLAY.
+         05 RUN-DATE-DISPLAY-MM PIC 9(2).
+         05 FILLER PIC X(1) VALUE "/".
+         05 RUN-DATE-DISPLAY-DD PIC 9(2).
+         05 FILLER PIC X(1) VALUE "/".
+         05 RUN-DATE-DISPLAY-CCYY PIC 9(4).
+
+       01 RUN-TIME-FIELDS.
+         05 RUN-TIME-HH PIC 9(2).
+         05 RUN-TIME-MM PIC 9(2).
+         05 RUN-TIME-SS PIC 9(2).
+         05 RUN-TIME-HS PIC 9(2).
+       01 RUN-TIME-DISPLAY.
+         05 RUN-TIME-DISPLAY-HH PIC 9(2).
+         05 FILLER PIC X(1) VALUE ":".
+         05 RUN-TIME-DISPLAY-MM PIC 9(2).
+         05 FILLER PIC X(1) VALUE ":".
+         05 RUN-TIME-DISPLAY-SS PIC 9(2).
+
+       01 AUD-DETAIL-LINE.
+         05 AUD-DATE       PIC X(10).
+         05 FILLER         PIC X(01) VALUE SPACE.
+         05 AUD-TIME       PIC X(08).
+         05 FILLER         PIC X(01) VALUE SPACE.
+         05 AUD-TREE-SEQ   PIC Z(6)9.
+         05 FILLER         PIC X(01) VALUE SPACE.
+         05 AUD-INPUT-LEN  PIC Z(6)9.
+         05 FILLER         PIC X(01) VALUE SPACE.
+         05 AUD-PART1      PIC Z(8)9.
+         05 FILLER         PIC X(01) VALUE SPACE.
+         05 AUD-PART2      PIC Z(8)9.
+         05 FILLER         PIC X(01) VALUE SPACE.
+         05 AUD-VALID      PIC X(01).
+         05 FILLER         PIC X(01) VALUE SPACE.
+         05 AUD-REASON     PIC X(50).
+
+       01 RSLT-DETAIL-LINE.
+         05 RSLT-TREE-SEQ   PIC Z(6)9.
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 RSLT-PART1      PIC Z(8)9.
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 RSLT-PART2      PIC Z(8)9.
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 RSLT-VALID      PIC X(01).
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 RSLT-REASON     PIC X(50).
+
+       01 RPT-TITLE-LINE PIC X(132)
+           VALUE "DAY8 -- LICENSE TREE METADATA SCORING REPORT".
+       01 RPT-RULE-LINE PIC X(132) VALUE ALL "-".
+       01 RPT-BLANK-LINE PIC X(132) VALUE SPACES.
+
+       01 RPT-SOURCE-LINE.
+         05 FILLER       PIC X(20) VALUE "SOURCE FILE ....... ".
+         05 RPT-SOURCE   PIC X(20).
+
+       01 RPT-DATE-LINE.
+         05 FILLER       PIC X(20) VALUE "RUN DATE .......... ".
+         05 RPT-DATE     PIC X(10).
+
+       01 RPT-TREE-LINE.
+         05 FILLER       PIC X(06) VALUE "TREE #".
+         05 RPT-TREE-NO  PIC ZZZZZZ9.
+
+       01 RPT-META-LINE.
+         05 FILLER       PIC X(20) VALUE "METADATA SUM ...... ".
+         05 RPT-META     PIC Z(8)9.
+
+       01 RPT-ROOT-LINE.
+         05 FILLER       PIC X(20) VALUE "ROOT NODE VALUE ... ".
+         05 RPT-ROOT     PIC Z(8)9.
+
+       01 RPT-ERROR-LINE.
+         05 FILLER       PIC X(20) VALUE "*** REJECTED ...... ".
+         05 RPT-REASON   PIC X(50).
+
+       01 RPT-CONTROL-LINE.
+         05 FILLER       PIC X(20) VALUE "CONTROL TOTAL ..... ".
+         05 RPT-CONTROL  PIC Z(8)9.
+
+       01 RPT-MISMATCH-LINE.
+         05 FILLER       PIC X(40)
+             VALUE "*** CONTROL TOTAL MISMATCH -- EXPECTED ".
+         05 RPT-MISMATCH PIC Z(8)9.
 
        PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ONE-TREE THRU 2000-EXIT
+               UNTIL SYSIN-EOF.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+       1000-INITIALIZE.
            OPEN INPUT SYSIN.
-           READ SYSIN END-READ.
+           IF SYSIN-STATUS NOT = "00"
+             DISPLAY "DAY8: UNABLE TO OPEN SYSIN, STATUS = "
+                 SYSIN-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SYSREPT.
+           IF SYSREPT-STATUS NOT = "00"
+             DISPLAY "DAY8: UNABLE TO OPEN SYSREPT, STATUS = "
+                 SYSREPT-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SYSAUD.
+           IF SYSAUD-STATUS NOT = "00"
+             DISPLAY "DAY8: UNABLE TO OPEN SYSAUD, STATUS = "
+                 SYSAUD-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SYSRSLT.
+           IF SYSRSLT-STATUS NOT = "00"
+             DISPLAY "DAY8: UNABLE TO OPEN SYSRSLT, STATUS = "
+                 SYSRSLT-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+
+           PERFORM 1100-READ-SYSOPT THRU 1100-EXIT.
+
+           PERFORM 1200-RESTART-FROM-CHECKPOINT THRU 1200-EXIT.
+
+           OPEN INPUT SYSCTOT.
+           IF SYSCTOT-STATUS = "00"
+             SET SYSCTOT-PRESENT TO TRUE
+             IF RESTART-TREE-SEQ > 0
+               PERFORM 1260-SKIP-SYSCTOT-RECORD THRU 1260-EXIT
+                   VARYING SKIP-COUNT FROM 1 BY 1
+                   UNTIL SKIP-COUNT > RESTART-TREE-SEQ
+                   OR SYSCTOT-EOF
+             END-IF
+             PERFORM 2150-READ-SYSCTOT THRU 2150-EXIT
+           END-IF.
+
+           ACCEPT RUN-DATE-FIELDS FROM DATE YYYYMMDD.
+           MOVE RUN-DATE-CCYY TO RUN-DATE-DISPLAY-CCYY.
+           MOVE RUN-DATE-MM   TO RUN-DATE-DISPLAY-MM.
+           MOVE RUN-DATE-DD   TO RUN-DATE-DISPLAY-DD.
+
+           WRITE REPORT-LINE FROM RPT-TITLE-LINE.
+           WRITE REPORT-LINE FROM RPT-RULE-LINE.
+           MOVE SOURCE-FILE-NAME TO RPT-SOURCE.
+           WRITE REPORT-LINE FROM RPT-SOURCE-LINE.
+           MOVE RUN-DATE-DISPLAY TO RPT-DATE.
+           WRITE REPORT-LINE FROM RPT-DATE-LINE.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+
+           PERFORM 2100-READ-SYSIN THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-SYSOPT.
+           MOVE 9999 TO MAX-CHILDREN-LIMIT.
+           MOVE "N" TO TRACE-MODE-FLAG.
+           MOVE "N" TO SYSTRAC-OPEN-FLAG.
+           OPEN INPUT SYSOPT.
+           IF SYSOPT-STATUS = "00"
+             READ SYSOPT
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF OPT-MAX-CHILDREN IS NUMERIC
+                     AND OPT-MAX-CHILDREN > 0
+                     AND OPT-MAX-CHILDREN NOT > 9999
+                   MOVE OPT-MAX-CHILDREN TO MAX-CHILDREN-LIMIT
+                 END-IF
+                 IF OPT-TRACE-MODE = "Y"
+                   MOVE "Y" TO TRACE-MODE-FLAG
+                 END-IF
+             END-READ
+             CLOSE SYSOPT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT SYSCKPT.
+           IF SYSCKPT-STATUS = "00"
+             SET SYSCKPT-PRESENT TO TRUE
+             PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+                 UNTIL SYSCKPT-EOF
+           END-IF.
+           CLOSE SYSCKPT.
+
+           IF RESTART-TREE-SEQ > 0
+             MOVE RESTART-TREE-SEQ TO TREE-SEQ
+             PERFORM 1250-SKIP-SYSIN-RECORD THRU 1250-EXIT
+                 VARYING SKIP-COUNT FROM 1 BY 1
+                 UNTIL SKIP-COUNT > RESTART-TREE-SEQ
+                 OR SYSIN-EOF
+           END-IF.
+
+           IF SYSCKPT-PRESENT
+             OPEN EXTEND SYSCKPT
+           ELSE
+             OPEN OUTPUT SYSCKPT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1210-READ-CHECKPOINT.
+           READ SYSCKPT INTO CKPT-DETAIL-LINE
+             AT END
+               SET SYSCKPT-EOF TO TRUE
+             NOT AT END
+               MOVE CKPT-TREE-SEQ TO RESTART-TREE-SEQ
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+       1250-SKIP-SYSIN-RECORD.
+           READ SYSIN
+             AT END
+               SET SYSIN-EOF TO TRUE
+           END-READ.
+       1250-EXIT.
+           EXIT.
+
+       1260-SKIP-SYSCTOT-RECORD.
+           READ SYSCTOT
+             AT END
+               SET SYSCTOT-EOF TO TRUE
+           END-READ.
+       1260-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-TREE.
+           ADD 1 TO TREE-SEQ.
 
            SET INPUT-PTR TO 1.
            MOVE INPUT-RECORD TO INPUT-DATA.
 
-           CALL "CALCULATE" USING RESULT.
-           DISPLAY PART1.
-           DISPLAY PART2.
-           STOP RUN.
+           MOVE 0 TO ROOT-LEVEL.
+           CALL "CALCULATE" USING RESULT ROOT-LEVEL.
+
+           PERFORM 2200-WRITE-AUDIT-RECORD THRU 2200-EXIT.
+           PERFORM 2300-WRITE-RESULT-RECORD THRU 2300-EXIT.
+
+           SET CONTROL-NOT-CHECKED TO TRUE.
+           IF SYSCTOT-PRESENT AND NOT SYSCTOT-EOF
+             MOVE CTOT-CONTROL-TOTAL TO CONTROL-TOTAL
+             IF RESULT-OK
+               IF PART1 = CONTROL-TOTAL
+                 SET CONTROL-MATCHED TO TRUE
+               ELSE
+                 SET CONTROL-MISMATCHED TO TRUE
+               END-IF
+             END-IF
+             PERFORM 2150-READ-SYSCTOT THRU 2150-EXIT
+           END-IF.
+
+           MOVE TREE-SEQ TO RPT-TREE-NO.
+           WRITE REPORT-LINE FROM RPT-TREE-LINE.
+           IF RESULT-ERROR
+             MOVE RESULT-REASON TO RPT-REASON
+             WRITE REPORT-LINE FROM RPT-ERROR-LINE
+           ELSE
+             MOVE PART1 TO RPT-META
+             WRITE REPORT-LINE FROM RPT-META-LINE
+             MOVE PART2 TO RPT-ROOT
+             WRITE REPORT-LINE FROM RPT-ROOT-LINE
+           END-IF.
+           IF NOT CONTROL-NOT-CHECKED
+             MOVE CONTROL-TOTAL TO RPT-CONTROL
+             WRITE REPORT-LINE FROM RPT-CONTROL-LINE
+             IF CONTROL-MISMATCHED
+               MOVE CONTROL-TOTAL TO RPT-MISMATCH
+               WRITE REPORT-LINE FROM RPT-MISMATCH-LINE
+             END-IF
+           END-IF.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+
+           MOVE TREE-SEQ TO CKPT-TREE-SEQ.
+           WRITE CKPT-RECORD FROM CKPT-DETAIL-LINE.
+
+           PERFORM 2100-READ-SYSIN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2150-READ-SYSCTOT.
+           READ SYSCTOT
+             AT END
+               SET SYSCTOT-EOF TO TRUE
+           END-READ.
+       2150-EXIT.
+           EXIT.
+
+       2200-WRITE-AUDIT-RECORD.
+           ACCEPT RUN-TIME-FIELDS FROM TIME.
+           MOVE RUN-TIME-HH TO RUN-TIME-DISPLAY-HH.
+           MOVE RUN-TIME-MM TO RUN-TIME-DISPLAY-MM.
+           MOVE RUN-TIME-SS TO RUN-TIME-DISPLAY-SS.
+
+           MOVE RUN-DATE-DISPLAY TO AUD-DATE.
+           MOVE RUN-TIME-DISPLAY TO AUD-TIME.
+           MOVE TREE-SEQ TO AUD-TREE-SEQ.
+           MOVE INPUT-LEN TO AUD-INPUT-LEN.
+           MOVE PART1 TO AUD-PART1.
+           MOVE PART2 TO AUD-PART2.
+           MOVE RESULT-VALID TO AUD-VALID.
+           MOVE RESULT-REASON TO AUD-REASON.
+
+           WRITE AUDIT-RECORD FROM AUD-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-RESULT-RECORD.
+           MOVE TREE-SEQ TO RSLT-TREE-SEQ.
+           MOVE PART1 TO RSLT-PART1.
+           MOVE PART2 TO RSLT-PART2.
+           MOVE RESULT-VALID TO RSLT-VALID.
+           MOVE RESULT-REASON TO RSLT-REASON.
+           WRITE RSLT-RECORD FROM RSLT-DETAIL-LINE.
+       2300-EXIT.
+           EXIT.
+
+       2100-READ-SYSIN.
+           READ SYSIN
+             AT END
+               SET SYSIN-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       8000-TERMINATE.
+           CLOSE SYSIN.
+           CLOSE SYSREPT.
+           CLOSE SYSAUD.
+           CLOSE SYSCKPT.
+           CLOSE SYSRSLT.
+           IF SYSCTOT-PRESENT
+             CLOSE SYSCTOT
+           END-IF.
+       8000-EXIT.
+           EXIT.
 
        END PROGRAM DAY8.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATE IS RECURSIVE.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSTRAC ASSIGN TO "SYSTRAC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS SYSTRAC-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SYSTRAC
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRACE-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 MAX-CHILDREN-LIMIT EXTERNAL PIC 9(4).
+       01 TRACE-MODE-FLAG EXTERNAL PIC X(01).
+         88 TRACE-MODE-ON VALUE "Y".
+       01 SYSTRAC-OPEN-FLAG EXTERNAL PIC X(01).
+         88 SYSTRAC-ALREADY-OPEN VALUE "Y".
+       01 SYSTRAC-STATUS PIC X(02).
+
+       01 TRACE-DETAIL-LINE.
+         05 FILLER          PIC X(06) VALUE "LEVEL ".
+         05 TRACE-LEVEL     PIC Z(3)9.
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 FILLER          PIC X(08) VALUE "CHILDREN".
+         05 TRACE-CHILDREN  PIC Z(3)9.
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 FILLER          PIC X(05) VALUE "META ".
+         05 TRACE-META      PIC Z(3)9.
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 FILLER          PIC X(06) VALUE "PART1 ".
+         05 TRACE-PART1     PIC Z(8)9.
+         05 FILLER          PIC X(01) VALUE SPACE.
+         05 FILLER          PIC X(06) VALUE "PART2 ".
+         05 TRACE-PART2     PIC Z(8)9.
+
        LOCAL-STORAGE SECTION.
        01 TMP PIC 9(6).
-       01 CHILD-COUNT PIC 999.
-       01 META-COUNT PIC 999.
-       01 I PIC 999.
-       01 CHILD-VALUES OCCURS 0 TO 100 TIMES DEPENDING ON CHILD-COUNT.
-         05 CHILD-PART1 PIC 9(6).
-         05 CHILD-PART2 PIC 9(6).
-      
+       01 TOK-STATUS PIC X(01).
+         88 TOK-OK VALUE "0".
+         88 TOK-EOF VALUE "1".
+         88 TOK-NONNUMERIC VALUE "2".
+         88 TOK-TOOLONG VALUE "3".
+       01 RAW-CHILD-COUNT PIC 9(6).
+       01 CHILD-COUNT PIC 9(4).
+       01 META-COUNT PIC 9(4).
+       01 I PIC 9(5).
+       01 NEXT-LEVEL PIC 9(4).
+       01 CHILD-VALUES OCCURS 0 TO 9999 TIMES DEPENDING ON CHILD-COUNT.
+         05 CHILD-PART1 PIC 9(9).
+         05 CHILD-PART2 PIC 9(9).
+         05 CHILD-VALID PIC X(01).
+           88 CHILD-OK VALUE "Y".
+         05 CHILD-REASON PIC X(50).
+
        LINKAGE SECTION.
        01 RESULT.
-         05 PART1 PIC 9(6).
-         05 PART2 PIC 9(6).
+         05 PART1 PIC 9(9).
+         05 PART2 PIC 9(9).
+         05 RESULT-VALID PIC X(01).
+           88 RESULT-OK VALUE "Y".
+           88 RESULT-ERROR VALUE "N".
+         05 RESULT-REASON PIC X(50).
+       01 NODE-LEVEL PIC 9(4).
 
-       PROCEDURE DIVISION USING RESULT.
-           CALL "READNUM" RETURNING CHILD-COUNT.
-           CALL "READNUM" RETURNING META-COUNT.
+       PROCEDURE DIVISION USING RESULT NODE-LEVEL.
 
-           MOVE 0 to PART1.
+       0000-CALCULATE-NODE.
+           MOVE "Y" TO RESULT-VALID.
+           MOVE SPACES TO RESULT-REASON.
+           MOVE 0 TO PART1.
            MOVE 0 TO PART2.
 
-           MOVE 0 TO I.
-           PERFORM READCHILD
-           UNTIL I = CHILD-COUNT.
+           IF NODE-LEVEL = 0 AND TRACE-MODE-ON
+             PERFORM 9300-OPEN-SYSTRAC THRU 9300-EXIT
+           END-IF.
 
-           MOVE 0 TO I.
-           PERFORM READMETA
-           UNTIL I = META-COUNT.
-       GOBACK.
+           CALL "READNUM" USING TOK-STATUS RAW-CHILD-COUNT.
+           IF NOT TOK-OK
+             PERFORM 9100-FLAG-TOKEN-ERROR THRU 9100-EXIT
+             GO TO 9999-EXIT
+           END-IF.
+           IF RAW-CHILD-COUNT > MAX-CHILDREN-LIMIT
+             MOVE "N" TO RESULT-VALID
+             MOVE "CHILD COUNT EXCEEDS CONFIGURED FAN-OUT LIMIT"
+                 TO RESULT-REASON
+             GO TO 9999-EXIT
+           END-IF.
+           MOVE RAW-CHILD-COUNT TO CHILD-COUNT.
 
-       READCHILD.
-           CALL "CALCULATE" USING CHILD-VALUES(I).
-           ADD CHILD-PART1(I) TO PART1.
-           ADD 1 TO I.
+           CALL "READNUM" USING TOK-STATUS TMP.
+           IF NOT TOK-OK
+             PERFORM 9100-FLAG-TOKEN-ERROR THRU 9100-EXIT
+             GO TO 9999-EXIT
+           END-IF.
+           IF TMP > 9999
+             MOVE "N" TO RESULT-VALID
+             MOVE "META COUNT EXCEEDS MAXIMUM SUPPORTED ENTRIES"
+                 TO RESULT-REASON
+             GO TO 9999-EXIT
+           END-IF.
+           MOVE TMP TO META-COUNT.
 
-       READMETA.
-           CALL "READNUM" RETURNING TMP.
-           ADD TMP TO PART1.
+           MOVE 1 TO I.
+           PERFORM 1000-READ-CHILD THRU 1000-EXIT
+               UNTIL I > CHILD-COUNT OR RESULT-ERROR.
+           IF RESULT-ERROR
+             GO TO 9999-EXIT
+           END-IF.
 
-           IF CHILD-COUNT = 0 THEN
-             ADD TMP TO PART2
+           MOVE 1 TO I.
+           PERFORM 2000-READ-META THRU 2000-EXIT
+               UNTIL I > META-COUNT OR RESULT-ERROR.
+
+       9999-EXIT.
+           IF TRACE-MODE-ON
+             PERFORM 9200-WRITE-TRACE-RECORD THRU 9200-EXIT
+           END-IF.
+           IF NODE-LEVEL = 0 AND TRACE-MODE-ON
+             CLOSE SYSTRAC
+           END-IF.
+           GOBACK.
+
+       1000-READ-CHILD.
+           COMPUTE NEXT-LEVEL = NODE-LEVEL + 1.
+           CALL "CALCULATE" USING CHILD-VALUES(I) NEXT-LEVEL.
+           IF NOT CHILD-OK(I)
+             MOVE "N" TO RESULT-VALID
+             MOVE CHILD-REASON(I) TO RESULT-REASON
            ELSE
-             ADD CHILD-PART2(TMP - 1) TO PART2
+             ADD CHILD-PART1(I) TO PART1
            END-IF.
+           ADD 1 TO I.
+       1000-EXIT.
+           EXIT.
 
+       2000-READ-META.
+           CALL "READNUM" USING TOK-STATUS TMP.
+           IF NOT TOK-OK
+             PERFORM 9100-FLAG-TOKEN-ERROR THRU 9100-EXIT
+           ELSE
+             ADD TMP TO PART1
+             IF CHILD-COUNT = 0
+               ADD TMP TO PART2
+             ELSE
+               IF TMP NOT < 1 AND TMP NOT > CHILD-COUNT
+                 ADD CHILD-PART2(TMP) TO PART2
+               END-IF
+             END-IF
+           END-IF.
            ADD 1 TO I.
+       2000-EXIT.
+           EXIT.
+
+       9100-FLAG-TOKEN-ERROR.
+           MOVE "N" TO RESULT-VALID.
+           IF TOK-EOF
+             MOVE "RAN OUT OF TOKENS WHILE READING LICENSE TREE"
+                 TO RESULT-REASON
+           ELSE
+             IF TOK-TOOLONG
+               MOVE "TOKEN EXCEEDS MAXIMUM LICENSE-TREE NUMBER WIDTH"
+                   TO RESULT-REASON
+             ELSE
+               MOVE "NON-NUMERIC TOKEN FOUND WHILE READING LICENSE TREE"
+                   TO RESULT-REASON
+             END-IF
+           END-IF.
+       9100-EXIT.
+           EXIT.
+
+       9200-WRITE-TRACE-RECORD.
+           MOVE NODE-LEVEL TO TRACE-LEVEL.
+           MOVE CHILD-COUNT TO TRACE-CHILDREN.
+           MOVE META-COUNT TO TRACE-META.
+           MOVE PART1 TO TRACE-PART1.
+           MOVE PART2 TO TRACE-PART2.
+           WRITE TRACE-RECORD FROM TRACE-DETAIL-LINE.
+       9200-EXIT.
+           EXIT.
+
+       9300-OPEN-SYSTRAC.
+           IF SYSTRAC-ALREADY-OPEN
+             OPEN EXTEND SYSTRAC
+           ELSE
+             OPEN OUTPUT SYSTRAC
+           END-IF.
+           IF SYSTRAC-STATUS NOT = "00"
+             DISPLAY "CALCULATE: UNABLE TO OPEN SYSTRAC, STATUS = "
+                 SYSTRAC-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           SET SYSTRAC-ALREADY-OPEN TO TRUE.
+       9300-EXIT.
+           EXIT.
 
        END PROGRAM CALCULATE.
 
@@ -95,16 +684,58 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 RESULT PIC 9(6).
-       01 INPUT-DATA EXTERNAL PIC X(30000).
-       01 INPUT-LEN EXTERNAL PIC 9999.
+       01 TOKEN-TEXT PIC X(10).
+       01 TOKEN-LEN PIC 9(6).
+       01 INPUT-DATA EXTERNAL PIC X(200000).
+       01 INPUT-LEN EXTERNAL PIC 9(6).
        01 INPUT-PTR EXTERNAL PIC 9(6).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 TOK-STATUS PIC X(01).
+         88 TOK-OK VALUE "0".
+         88 TOK-EOF VALUE "1".
+         88 TOK-NONNUMERIC VALUE "2".
+         88 TOK-TOOLONG VALUE "3".
+       01 TOK-VALUE PIC 9(6).
+
+       PROCEDURE DIVISION USING TOK-STATUS TOK-VALUE.
+
+       0000-READ-TOKEN.
+           SET TOK-OK TO TRUE.
+           MOVE 0 TO TOK-VALUE.
+
+           IF INPUT-PTR > INPUT-LEN
+             SET TOK-EOF TO TRUE
+             GO TO 9999-EXIT
+           END-IF.
+
+           MOVE SPACES TO TOKEN-TEXT.
+           MOVE 0 TO TOKEN-LEN.
            UNSTRING INPUT-DATA
-           DELIMITED BY ALL SPACES
-           INTO RESULT
-           WITH POINTER INPUT-PTR.
-           MOVE RESULT TO RETURN-CODE.
+               DELIMITED BY ALL SPACES
+               INTO TOKEN-TEXT COUNT IN TOKEN-LEN
+               WITH POINTER INPUT-PTR
+           END-UNSTRING.
+
+           IF TOKEN-LEN = 0
+             SET TOK-EOF TO TRUE
+             GO TO 9999-EXIT
+           END-IF.
+
+           IF TOKEN-LEN > LENGTH OF TOK-VALUE
+             SET TOK-TOOLONG TO TRUE
+             GO TO 9999-EXIT
+           END-IF.
+
+           IF TOKEN-TEXT(1:TOKEN-LEN) IS NOT NUMERIC
+             SET TOK-NONNUMERIC TO TRUE
+             GO TO 9999-EXIT
+           END-IF.
+
+           MOVE TOKEN-TEXT(1:TOKEN-LEN) TO TOK-VALUE.
+
+       9999-EXIT.
+           GOBACK.
+
        END PROGRAM READNUM.
 
